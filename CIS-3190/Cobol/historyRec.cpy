@@ -0,0 +1,11 @@
+*> One row per reading ID per day - lets a later run look back up
+*> what was computed for a given reading without re-running it.
+01 history-rec.
+  *> hist-key is the composite record key (reading ID + date) -
+  *> grouped together so it can be named as a single RECORD KEY.
+  02 hist-key.
+    03 hist-id     pic x(10).
+    03 hist-date   pic x(8).
+  02 hist-value  pic s9(11)v9(6).
+  02 hist-result pic 9(11)v9(6).
+  02 hist-status pic 9.
