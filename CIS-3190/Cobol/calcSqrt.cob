@@ -1,35 +1,96 @@
 identification division.
 program-id. calcSqrt.
 
+environment division.
+input-output section.
+file-control.
+  *> Every call appends one fixed-layout record here so the downstream
+  *> tolerance-checking system can pick results up directly instead of
+  *> someone retyping numbers off the screen.
+  select tolerance-feed-file assign to "tolerance-feed.dat"
+      organization line sequential
+      file status tol-file-status.
+
 data division.
+file section.
+fd tolerance-feed-file.
+  01 tol-line picture X(40).
+
 working-storage section.
-77 diff pic v9(5) value .00100.
 77 k    pic s9999.
 77 x    pic 9(11)v9(6).
 77 y    pic 9(11)v9(6).
 77 temp pic 9(11)v9(6).
+*> The nonnegative value actually fed to the Newton loop - inVal
+*> itself when it's already nonnegative, otherwise its magnitude
+*> when csp-imaginary-mode asks for that instead of a rejection.
+77 work-val pic 9(11)v9(6).
+77 tol-file-status pic xx value '00'.
+77 tol-file-opened pic x value 'N'.
+01 tolerance-feed-rec.
+  02 tfr-value  pic -(11)9.9(6).
+  02 tfr-result pic -(11)9.9(6).
+  02 tfr-status pic 9.
 linkage section.
 77 inVal  pic s9(11)v9(6).
 77 outVal pic Z(11)9.9(6).
+copy calcParms.
 
 *> A program that uses Babylonian estimation to calculate a square root
-procedure division using inVal, outVal.
-  *> Make sure value wont produce complex numbers
+procedure division using inVal, outVal, calc-sqrt-parms.
+  *> A called subprogram keeps its working-storage and open files
+  *> across calls within the same run, so only open the feed file
+  *> the first time this is called rather than on every call.
+  if tol-file-opened is equal to 'N'
+    open extend tolerance-feed-file
+    if tol-file-status is equal to '35'
+      open output tolerance-feed-file
+    end-if
+    move 'Y' to tol-file-opened
+  end-if.
+
+  *> Make sure value wont produce complex numbers - unless imaginary
+  *> mode asks for the magnitude of a negative reading instead.
+  move 0 to csp-status.
+  move 'N' to csp-imaginary.
   if inVal less than 0
   then
-    move 0 to outVal
-    exit program
+    if csp-imaginary-mode is equal to 'Y'
+      move 'Y' to csp-imaginary
+      move 2 to csp-status
+      compute work-val = function abs(inVal)
+    else
+      move 1 to csp-status
+      move 0 to outVal
+      move 0 to csp-result
+      if csp-skip-feed is not equal to 'Y'
+        move inVal to tfr-value
+        move 0 to tfr-result
+        move csp-status to tfr-status
+        write tol-line from tolerance-feed-rec
+      end-if
+      exit program
+    end-if
+  else
+    move inVal to work-val
   end-if.
 
-  *> Get the first approximation
-  divide 2 into inVal giving x rounded.
+  *> Get the first approximation - seeding with the intrinsic SQRT
+  *> estimate instead of a plain halving gets the Newton loop much
+  *> closer to the answer up front, so fewer passes are needed.
+  compute x rounded = function sqrt(work-val).
+  *> Seed y with that same estimate so a caller-supplied csp-max-iter
+  *> of less than 1 (the loop below never executes in that case)
+  *> still returns a result derived from this call's own input,
+  *> rather than whatever was left over in y from some earlier call.
+  move x to y.
 
-  *> Calculate to the 1000th element in the series
+  *> Calculate to the configured element in the series
   *> If it still isn't close enough to the desired precision, quit
   perform varying k from 1 by 1
-    until k is greater than 1000
+    until k is greater than csp-max-iter
     *> Get the next approximation
-    compute y rounded = 0.5 * (x + inVal / x)
+    compute y rounded = 0.5 * (x + work-val / x)
     subtract x from y giving temp
 
     if temp is less than 0
@@ -38,7 +99,7 @@ procedure division using inVal, outVal.
     end-if
 
     *> If it is precise enough, provide the output and quit, otherwise continue
-    if temp/(y+x) is greater than diff
+    if temp/(y+x) is greater than csp-tolerance
     then
       move y to x
     else
@@ -46,7 +107,26 @@ procedure division using inVal, outVal.
     end-if
   end-perform.
 
+  *> Ran out of passes without getting close enough - flag it as
+  *> aborted instead of reporting a result that never converged.
+  *> Status 4 keeps the imaginary-mode case distinguishable from a
+  *> plain aborted attempt (csp-imaginary is still 'Y' either way).
+  if k is greater than csp-max-iter
+    if csp-imaginary is equal to 'Y'
+      move 4 to csp-status
+    else
+      move 3 to csp-status
+    end-if
+  end-if.
+
   *> If it still isn't close enough to the desired precision, use what was close
   move y to outVal.
+  move y to csp-result.
+  if csp-skip-feed is not equal to 'Y'
+    move inVal to tfr-value
+    move y to tfr-result
+    move csp-status to tfr-status
+    write tol-line from tolerance-feed-rec
+  end-if.
 
 exit program.
