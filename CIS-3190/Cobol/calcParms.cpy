@@ -0,0 +1,30 @@
+*> Shared convergence settings for the Babylonian square-root
+*> iteration - how close is close enough, and how many passes
+*> through the series to allow before giving up.
+01 calc-sqrt-parms.
+  02 csp-tolerance  pic v9(5)  value .00100.
+  02 csp-max-iter   pic s9999  value 1000.
+  *> csp-status: 0 = ok, 1 = negative input, no real result,
+  *> 2 = negative input, magnitude reported as imaginary below,
+  *> 3 = aborted, did not converge within csp-max-iter passes,
+  *> 4 = aborted, did not converge, on an imaginary-mode attempt
+  *> (csp-imaginary is still 'Y' in that case, same as status 2)
+  02 csp-status     pic 9      value 0.
+  *> Unedited copy of the result, for callers that need to log or
+  *> feed it onward rather than just display it. When csp-status is 2
+  *> this holds the magnitude of the imaginary result, not a real one.
+  02 csp-result     pic 9(11)v9(6) value 0.
+  *> Y = report negative input as a magnitude plus an imaginary flag
+  *> instead of rejecting it outright (for reactance work). N = reject.
+  02 csp-imaginary-mode pic x value 'N'.
+  *> Y = the result just returned is an imaginary magnitude, not real.
+  02 csp-imaginary      pic x value 'N'.
+  *> Y = this call is a diagnostic/reconciliation run, not a real
+  *> reading - skip feeding it to the downstream tolerance-feed-file
+  *> so reconcileSqrt.cob can't pollute that live feed.
+  02 csp-skip-feed      pic x value 'N'.
+*> Largest magnitude any caller should hand to the Babylonian loop -
+*> wider than z/pri-z's picture so an oversized reading can be caught
+*> and flagged instead of silently truncating to fit. Shared here so
+*> the three places that apply this guard can't drift apart.
+77 max-safe-value pic s9(13)v9(8) value 99999999999.999999.
