@@ -0,0 +1,14 @@
+*> One reading per line: a 10-character reading ID followed by a
+*> leading sign character, then the value right-justified zero-filled
+*> to match the picture of batch-value below (no decimal point -
+*> e.g. 12345.6 is stored as +000000001234560000000, and a reactance
+*> reading of -12345.6 is stored as -000000001234560000000). The sign
+*> is always present as a dedicated leading byte, never embedded in
+*> the digits - a bare leading '-' typed in place of that byte would
+*> consume one of the 21 digit positions and silently drop the
+*> least-significant digit instead of being rejected.
+01 batch-in-rec.
+  02 batch-id    pic x(10).
+  *> Wider than z so an oversized reading can be caught and
+  *> flagged instead of silently truncating to fit z's picture.
+  02 batch-value pic s9(13)v9(8) sign is leading separate character.
