@@ -0,0 +1,187 @@
+identification division.
+program-id. reconcileSqrt.
+
+environment division.
+input-output section.
+file-control.
+  select standard-output assign to display.
+  select batch-input-file assign to "batch-input.dat"
+      organization line sequential
+      file status batch-file-status.
+  select report-file assign to "reconcile-report.dat"
+      organization line sequential
+      file status report-file-status.
+
+data division.
+file section.
+fd standard-output.
+  01 out-line picture X(100).
+fd batch-input-file.
+  copy batchInRec.
+fd report-file.
+  01 rpt-line picture X(100).
+
+working-storage section.
+77 batch-file-status  pic xx value '00'.
+77 report-file-status pic xx value '00'.
+77 end-of-batch       pic x value 'N'.
+77 z                  pic s9(11)v9(6).
+77 k    pic s9999.
+77 x    pic 9(11)v9(6).
+77 y    pic 9(11)v9(6).
+77 temp pic 9(11)v9(6).
+77 sub-outval         pic Z(11)9.9(6).
+77 count-checked      pic 9(9) value 0.
+77 count-mismatch     pic 9(9) value 0.
+*> Holds the magnitude of a negative reading for the inline half of
+*> the imaginary-mode comparison, same as sqrtBaby.cob's abs-z.
+77 abs-z              pic 9(11)v9(6).
+copy calcParms.
+01 title-line.
+  02 filler pic X(42) value 'Reconciling inline vs calcSqrt results'.
+01 oversize-line.
+  02 ovr-id pic X(10).
+  02 filler pic X value space.
+  02 filler pic X(28) value 'Skipped (input too large): '.
+  02 ovr-z  pic -(13)9.9(8).
+01 mismatch-line.
+  02 mis-id     pic X(10).
+  02 filler pic X value space.
+  02 filler pic X(7) value 'Input: '.
+  02 mis-z      pic Z(11)9.9(6).
+  02 filler pic X(3) value spaces.
+  02 filler pic X(8) value 'Inline: '.
+  02 mis-inline pic Z(11)9.9(6).
+  02 filler pic X(3) value spaces.
+  02 filler pic X(5) value 'Sub: '.
+  02 mis-sub    pic Z(11)9.9(6).
+01 summary-line.
+  02 filler pic X(9) value 'Checked: '.
+  02 sum-checked   pic Z(8)9.
+  02 filler pic X(3) value spaces.
+  02 filler pic X(12) value 'Mismatches: '.
+  02 sum-mismatch  pic Z(8)9.
+
+*> Feeds every readable reading in batch-input.dat through both the
+*> inline Babylonian loop (sqrtBaby.cob's logic) and the calcSqrt
+*> subprogram, and reports any case where the two disagree.
+procedure division.
+  open output standard-output.
+  open output report-file.
+  if report-file-status is not equal to '00'
+    display 'Unable to open reconcile-report.dat'
+  else
+  write out-line from title-line after advancing 0 lines
+
+  *> This run is purely diagnostic - every reading gets fed through
+  *> calcSqrt twice as fast as a real one would, so keep it off the
+  *> live tolerance-feed-file the downstream system consumes, and
+  *> turn on imaginary mode so negative readings are reconcilable too
+  *> instead of being skipped outright.
+  move 'Y' to csp-skip-feed
+  move 'Y' to csp-imaginary-mode
+
+  open input batch-input-file
+  if batch-file-status is not equal to '00'
+    display 'Unable to open batch-input.dat'
+  else
+    perform until end-of-batch is equal to 'Y'
+      read batch-input-file
+        at end
+          move 'Y' to end-of-batch
+        not at end
+          *> Catch anything too big for z's picture before it gets
+          *> used, rather than letting it truncate silently and
+          *> compare a confidently wrong pair of values.
+          if function abs(batch-value) is greater than max-safe-value
+            move batch-id to ovr-id
+            move batch-value to ovr-z
+            write out-line from oversize-line after advancing 1 line
+          else
+            move batch-value to z
+            if z is greater than 0
+              add 1 to count-checked
+
+              *> The inline half of the comparison - sqrtBaby.cob's
+              *> own Babylonian loop, duplicated here rather than
+              *> shared, since the whole point is comparing the two
+              *> independent implementations.
+              compute x rounded = function sqrt(z)
+              perform varying k from 1 by 1
+                until k is greater than csp-max-iter
+                compute y rounded = 0.5 * (x + z / x)
+                subtract x from y giving temp
+                if temp is less than 0
+                then
+                  compute temp = -temp
+                end-if
+                if temp/(y+x) is greater than csp-tolerance
+                then
+                  move y to x
+                else
+                  exit perform
+                end-if
+              end-perform
+
+              *> The subprogram half of the comparison.
+              call "calcSqrt" using z, sub-outval, calc-sqrt-parms
+
+              if y is not equal to csp-result
+                add 1 to count-mismatch
+                move batch-id to mis-id
+                move z to mis-z
+                move y to mis-inline
+                move csp-result to mis-sub
+                write out-line from mismatch-line after advancing 1 line
+                write rpt-line from mismatch-line
+              end-if
+            else if z is less than 0
+              *> The imaginary-mode half of the comparison - sqrtBaby.cob's
+              *> inline magnitude loop against calcSqrt's own imaginary-mode
+              *> branch, the two independent implementations req-012 added.
+              add 1 to count-checked
+              compute abs-z = function abs(z)
+              compute x rounded = function sqrt(abs-z)
+              perform varying k from 1 by 1
+                until k is greater than csp-max-iter
+                compute y rounded = 0.5 * (x + abs-z / x)
+                subtract x from y giving temp
+                if temp is less than 0
+                then
+                  compute temp = -temp
+                end-if
+                if temp/(y+x) is greater than csp-tolerance
+                then
+                  move y to x
+                else
+                  exit perform
+                end-if
+              end-perform
+
+              call "calcSqrt" using z, sub-outval, calc-sqrt-parms
+
+              if y is not equal to csp-result
+                add 1 to count-mismatch
+                move batch-id to mis-id
+                move z to mis-z
+                move y to mis-inline
+                move csp-result to mis-sub
+                write out-line from mismatch-line after advancing 1 line
+                write rpt-line from mismatch-line
+              end-if
+            end-if
+          end-if
+      end-read
+    end-perform
+    close batch-input-file
+  end-if
+
+  move count-checked to sum-checked
+  move count-mismatch to sum-mismatch
+  write out-line from summary-line after advancing 1 line
+  write rpt-line from summary-line
+  close report-file
+  end-if.
+
+  close standard-output.
+stop run.
