@@ -5,64 +5,417 @@ environment division.
 input-output section.
 file-control.
   select standard-output assign to display.
+  select results-file assign to "results-output.dat"
+      organization line sequential
+      file status results-file-status.
+  select batch-input-file assign to "batch-input.dat"
+      organization line sequential
+      file status batch-file-status.
+  select checkpoint-file assign to "batch-checkpoint.dat"
+      organization line sequential
+      file status checkpoint-file-status.
+  *> Keyed by reading ID and date so a lookup can pull back any past
+  *> result without re-running the calculation.
+  select history-file assign to "history-file.dat"
+      organization indexed
+      access mode dynamic
+      record key is hist-key
+      file status history-file-status.
+  *> Permanent audit trail for invalid input and aborted (non-
+  *> converging) attempts - the screen scrolls them away otherwise.
+  select exception-log-file assign to "exception-log.dat"
+      organization line sequential
+      file status exception-log-status.
 
 data division.
 file section.
 fd standard-output.
   01 out-line picture X(100).
+fd results-file.
+  01 res-line picture X(100).
+
+fd batch-input-file.
+  copy batchInRec.
+
+*> Holds the count of batch-input-file records completed so far -
+*> lets a restarted run skip over records already done instead of
+*> reprocessing the whole file from record one.
+fd checkpoint-file.
+  01 checkpoint-rec.
+    02 ckpt-count pic 9(9).
+
+fd history-file.
+  copy historyRec.
+fd exception-log-file.
+  01 exc-line picture X(100).
+
 working-storage section.
-77 diff pic v9(5) value .00100.
-77 z    pic s9(11)v9(6).
+77 z          pic s9(11)v9(6).
+77 reading-id pic x(10) value spaces.
 77 flag pic 9 value 0.
+77 run-mode           pic x value 'I'.
+77 results-file-status pic xx value '00'.
+77 batch-file-status  pic xx value '00'.
+77 end-of-batch       pic x value 'N'.
+77 setting-entry      pic x(10).
+77 checkpoint-file-status pic xx value '00'.
+77 last-good-count    pic 9(9) value 0.
+77 records-completed  pic 9(9) value 0.
+77 skip-count         pic 9(9) value 0.
+77 raw-entry          pic s9(13)v9(8).
+77 history-file-status pic xx value '00'.
+77 exception-log-status pic xx value '00'.
+77 today-date          pic x(8).
+77 menu-choice         pic 9 value 0.
+*> Batch-run-at-a-glance counters (req 004) - only tallied in
+*> run-batch-mode, where a whole day's cable readings go through
+*> unattended and a trailer is the only chance to sanity-check them.
+77 count-processed     pic 9(9) value 0.
+77 count-aborted       pic 9(9) value 0.
+77 min-input           pic s9(11)v9(6).
+77 max-input           pic s9(11)v9(6).
+77 first-reading       pic x value 'Y'.
+copy calcParms.
 01 title-line.
   02 filler pic X(9) value spaces.
   02 filler pic X(26) value 'Square-root Approximation'.
 01 under-line.
   02 filler pic X(44) value '--------------------------------------------'.
+01 mode-menu-title.
+  02 filler pic X(9) value 'Run mode:'.
+01 mode-menu-opt1.
+  02 filler pic X(17) value '  1) Interactive'.
+01 mode-menu-opt2.
+  02 filler pic X(16) value '  2) Batch file'.
+01 mode-menu-prompt.
+  02 filler pic X(16) value 'Choice (1 or 2):'.
+  02 filler pic X value space.
+01 profile-menu-title.
+  02 filler pic X(19) value 'Precision profile:'.
+01 profile-menu-opt1.
+  02 filler pic X(38) value '  1) Quick    (tol .01000, iter 100)'.
+01 profile-menu-opt2.
+  02 filler pic X(39) value '  2) Standard (tol .00100, iter 1000)'.
+01 profile-menu-opt3.
+  02 filler pic X(39) value '  3) Precise  (tol .00001, iter 5000)'.
+01 profile-menu-prompt.
+  02 filler pic X(21) value 'Choice (1, 2, or 3):'.
+  02 filler pic X value space.
+01 imaginary-prompt-line.
+  02 filler pic X(56) value 'Report negative input as imaginary? (Y/N, blank = N):'.
+  02 filler pic X value space.
 01 prompt-line.
   02 filler pic X(29) value 'Enter a number (q to quit):'.
   02 filler pic X value space.
 01 invalid-line.
+  02 inv-id pic X(10).
   02 filler pic X value space.
   02 inv-z  pic -(11)9.9(6).
   02 filler pic X(15) value '  Invalid Input'.
+01 oversize-line.
+  02 ovr-id pic X(10).
+  02 filler pic X value space.
+  02 ovr-z  pic -(13)9.9(8).
+  02 filler pic X(17) value '  Input Too Large'.
 01 abort-line.
-   02 abo-z pic Z(11)9.9(6).
+   02 abo-id pic X(10).
+   02 filler pic X value space.
+   02 abo-z pic -(11)9.9(6).
    02 filler pic X(38) value '  Attempt Aborted, too many iterations'.
 01 print-line.
+  02 pri-id pic X(10).
+  02 filler pic X value space.
   02 filler pic X(7) value 'Input: '.
   02 pri-z  pic Z(11)9.9(6).
   02 filler pic X(3) value spaces.
   02 filler pic X(13) value 'Square Root: '.
   02 pri-y  pic Z(11)9.9(6).
+01 na-line.
+  02 na-id  pic X(10).
+  02 filler pic X value space.
+  02 filler pic X(7) value 'Input: '.
+  02 na-z   pic -(11)9.9(6).
+  02 filler pic X(3) value spaces.
+  02 filler pic X(31) value 'N/A - negative, no real result'.
+01 imaginary-line.
+  02 img-id pic X(10).
+  02 filler pic X value space.
+  02 filler pic X(7) value 'Input: '.
+  02 img-z  pic -(11)9.9(6).
+  02 filler pic X(3) value spaces.
+  02 filler pic X(11) value 'Imaginary: '.
+  02 img-y  pic Z(11)9.9(6).
+  02 filler pic X(2) value ' i'.
+01 summary-line.
+  02 filler pic X(11) value 'Processed: '.
+  02 sum-processed pic Z(8)9.
+  02 filler pic X(3) value spaces.
+  02 filler pic X(9) value 'Aborted: '.
+  02 sum-aborted   pic Z(8)9.
+  02 filler pic X(3) value spaces.
+  02 filler pic X(5) value 'Min: '.
+  02 sum-min       pic -(11)9.9(6).
+  02 filler pic X(3) value spaces.
+  02 filler pic X(5) value 'Max: '.
+  02 sum-max       pic -(11)9.9(6).
 
 *> A program that repeatedly allows the user to calculate square roots.
 procedure division.
+main-logic.
   open output standard-output.
+  *> Keep a running daily results file instead of losing the output
+  *> when the session ends - create it on the first run of the day
+  *> and append to it on every run after that.
+  open extend results-file.
+  if results-file-status is equal to '35'
+    open output results-file
+  end-if.
+  move function current-date(1:8) to today-date.
+  *> Create the history file on its first-ever use, then reopen it
+  *> for keyed read/write for the rest of the run.
+  open i-o history-file.
+  if history-file-status is equal to '35'
+    open output history-file
+    close history-file
+    open i-o history-file
+  end-if.
+  open extend exception-log-file.
+  if exception-log-status is equal to '35'
+    open output exception-log-file
+  end-if.
   *> Program intro
   write out-line from title-line after advancing 0 lines.
   write out-line from under-line after advancing 1 line.
 
+  write out-line from mode-menu-title after advancing 1 line.
+  write out-line from mode-menu-opt1 after advancing 1 line.
+  write out-line from mode-menu-opt2 after advancing 1 line.
+  write out-line from mode-menu-prompt after advancing 1 line.
+  move 0 to menu-choice.
+  accept menu-choice.
+  if menu-choice is equal to 2
+    move 'B' to run-mode
+  else
+    move 'I' to run-mode
+  end-if.
+
+  write out-line from profile-menu-title after advancing 1 line.
+  write out-line from profile-menu-opt1 after advancing 1 line.
+  write out-line from profile-menu-opt2 after advancing 1 line.
+  write out-line from profile-menu-opt3 after advancing 1 line.
+  write out-line from profile-menu-prompt after advancing 1 line.
+  move 0 to menu-choice.
+  accept menu-choice.
+  evaluate menu-choice
+    when 1
+      move .01000 to csp-tolerance
+      move 100 to csp-max-iter
+    when 3
+      move .00001 to csp-tolerance
+      move 5000 to csp-max-iter
+    when other
+      move .00100 to csp-tolerance
+      move 1000 to csp-max-iter
+  end-evaluate.
+
+  write out-line from imaginary-prompt-line after advancing 1 line.
+  accept setting-entry.
+  if setting-entry is equal to 'Y' or setting-entry is equal to 'y'
+    move 'Y' to csp-imaginary-mode
+  end-if.
+
+  if run-mode is equal to 'B' or run-mode is equal to 'b'
+  then
+    perform run-batch-mode
+  else
+    perform run-interactive-mode
+  end-if.
+
+  close standard-output.
+  close results-file.
+  close history-file.
+  close exception-log-file.
+  stop run.
+
+run-interactive-mode.
   *> Run the program until the user quits
   perform until flag is equal 1
     write out-line from prompt-line after advancing 1 line
-    accept z
-    *> Only compute when a positive natural number is entered
-    if z is greater than 0
-    then
-      *> Calculate the square root
-      call "calcSqrt" using z, pri-y
-      move z to pri-z
-      write out-line from print-line after advancing 1 line
-
-    else if z is equal 0
-      display 'Quitting'
-      move 1 to flag
-
+    accept raw-entry
+    move spaces to reading-id
+    *> Catch anything too big for z's picture before it gets used,
+    *> rather than letting it truncate silently and compute a
+    *> confidently wrong answer.
+    if function abs(raw-entry) is greater than max-safe-value
+      move reading-id to ovr-id
+      move raw-entry to ovr-z
+      write out-line from oversize-line after advancing 1 line
+      write exc-line from oversize-line
     else
-      move z to inv-z
-      write out-line from invalid-line after advancing 1 line
+      move raw-entry to z
+      *> 0 is the quit sentinel - anything else (including negative,
+      *> which calcSqrt will flag) is sent through compute-and-print.
+      if z is equal 0
+        display 'Quitting'
+        move 1 to flag
+      else
+        perform compute-and-print
+      end-if
     end-if
   end-perform.
-  close standard-output.
-stop run.
+
+run-batch-mode.
+  perform read-checkpoint
+  open input batch-input-file.
+  if batch-file-status is not equal to '00'
+    display 'Unable to open batch-input.dat'
+  else
+    *> Restart support - skip over records a prior run already
+    *> finished instead of reprocessing them.
+    move 0 to skip-count
+    perform until skip-count is equal to last-good-count
+                  or end-of-batch is equal to 'Y'
+      read batch-input-file
+        at end move 'Y' to end-of-batch
+      end-read
+      add 1 to skip-count
+    end-perform
+    move last-good-count to records-completed
+
+    perform until end-of-batch is equal to 'Y'
+      read batch-input-file
+        at end
+          move 'Y' to end-of-batch
+        not at end
+          move batch-id to reading-id
+          *> Catch anything too big for z's picture before it gets
+          *> used, rather than letting it truncate silently and
+          *> compute a confidently wrong answer.
+          if function abs(batch-value) is greater than max-safe-value
+            move reading-id to ovr-id
+            move batch-value to ovr-z
+            write out-line from oversize-line after advancing 1 line
+            write exc-line from oversize-line
+          else
+            move batch-value to z
+            *> A batch feed has no quit sentinel, but zero still has
+            *> to be rejected here - calcSqrt divides by the first
+            *> approximation, which is zero when the input is zero.
+            if z is equal 0
+              move reading-id to inv-id
+              move z to inv-z
+              write out-line from invalid-line after advancing 1 line
+              write exc-line from invalid-line
+            else
+              perform compute-and-print
+            end-if
+          end-if
+          add 1 to records-completed
+          perform write-checkpoint
+      end-read
+    end-perform
+    close batch-input-file
+    *> Finished the whole file cleanly - reset the checkpoint so
+    *> the next run starts from record one.
+    move 0 to records-completed
+    perform write-checkpoint
+    *> The trailer req 004 asked for - req 005/006/013 matured batch
+    *> mode into the tool that actually processes a day's readings
+    *> unattended, so this is where a sanity-check-at-a-glance belongs.
+    move count-processed to sum-processed
+    move count-aborted to sum-aborted
+    move min-input to sum-min
+    move max-input to sum-max
+    write out-line from summary-line after advancing 1 line
+  end-if.
+
+read-checkpoint.
+  move 0 to last-good-count.
+  open input checkpoint-file.
+  if checkpoint-file-status is equal to '00'
+    read checkpoint-file
+      not at end
+        move ckpt-count to last-good-count
+    end-read
+    close checkpoint-file
+  end-if.
+
+write-checkpoint.
+  move records-completed to ckpt-count.
+  open output checkpoint-file.
+  if checkpoint-file-status is not equal to '00'
+    display 'Unable to open batch-checkpoint.dat'
+  else
+    write checkpoint-rec
+    close checkpoint-file
+  end-if.
+
+compute-and-print.
+  *> Calculate the square root - calcSqrt itself flags negative
+  *> input, since it is the one that knows it can't produce a
+  *> real result.
+  call "calcSqrt" using z, pri-y, calc-sqrt-parms
+  if csp-status is equal to 1
+    move reading-id to na-id
+    move z to na-z
+    write out-line from na-line after advancing 1 line
+    write exc-line from na-line
+  else if csp-status is equal to 2
+    perform track-summary-stats
+    move reading-id to img-id
+    move z to img-z
+    move pri-y to img-y
+    write out-line from imaginary-line after advancing 1 line
+    write res-line from imaginary-line
+  else if csp-status is equal to 3 or csp-status is equal to 4
+    perform track-summary-stats
+    add 1 to count-aborted
+    move reading-id to abo-id
+    move z to abo-z
+    write out-line from abort-line after advancing 1 line
+    write exc-line from abort-line
+  else
+    perform track-summary-stats
+    move reading-id to pri-id
+    move z to pri-z
+    write out-line from print-line after advancing 1 line
+    write res-line from print-line
+  end-if
+  end-if
+  end-if.
+
+track-summary-stats.
+  *> A genuine computed reading (real, imaginary, or aborted) counts
+  *> toward the batch trailer - only the outright-rejected na-line
+  *> case (negative input, not in imaginary mode) does not.
+  add 1 to count-processed.
+  if first-reading is equal to 'Y'
+    move z to min-input
+    move z to max-input
+    move 'N' to first-reading
+  else
+    if z is less than min-input
+      move z to min-input
+    end-if
+    if z is greater than max-input
+      move z to max-input
+    end-if
+  end-if.
+  perform record-history.
+
+record-history.
+  *> Only readings with a real ID (batch mode) are worth keeping a
+  *> history of - an interactive entry has no ID to look it back up
+  *> by, and every one in a session would otherwise collide on the
+  *> same spaces-plus-today's-date key.
+  if reading-id is not equal to spaces
+    move reading-id to hist-id
+    move today-date to hist-date
+    move z to hist-value
+    move csp-result to hist-result
+    move csp-status to hist-status
+    write history-rec
+      invalid key
+        rewrite history-rec
+    end-write
+  end-if.
