@@ -5,24 +5,60 @@ environment division.
 input-output section.
 file-control.
   select standard-output assign to display.
+  select results-file assign to "results-output.dat"
+      organization line sequential
+      file status results-file-status.
+  *> Permanent audit trail for invalid input and aborted (non-
+  *> converging) attempts - the screen scrolls them away otherwise.
+  select exception-log-file assign to "exception-log.dat"
+      organization line sequential
+      file status exception-log-status.
 
 data division.
 file section.
 fd standard-output.
   01 out-line picture X(100).
+fd results-file.
+  01 res-line picture X(100).
+fd exception-log-file.
+  01 exc-line picture X(100).
 working-storage section.
-77 diff pic v9(5) value .00100.
+77 results-file-status pic xx value '00'.
+77 exception-log-status pic xx value '00'.
 77 z    pic s9(11)v9(6).
 77 k    pic s9999.
 77 x    pic 9(11)v9(6).
 77 y    pic 9(11)v9(6).
 77 temp pic 9(11)v9(6).
 77 flag pic 9 value 0.
+77 setting-entry pic x(10).
+77 count-processed pic 9(9) value 0.
+77 count-aborted   pic 9(9) value 0.
+77 min-input       pic s9(11)v9(6).
+77 max-input       pic s9(11)v9(6).
+77 first-reading   pic x value 'Y'.
+*> Wider than z so an oversized entry can be caught and flagged
+*> instead of silently truncating to fit z's picture.
+77 raw-entry       pic s9(13)v9(8).
+*> Holds the magnitude of a negative reading while imaginary mode
+*> works out its square root, since the Newton loop below needs a
+*> nonnegative value to seed and iterate on.
+77 abs-z           pic 9(11)v9(6).
+copy calcParms.
 01 title-line.
   02 filler pic X(9) value spaces.
   02 filler pic X(26) value 'Square-root Approximation'.
 01 under-line.
   02 filler pic X(44) value '--------------------------------------------'.
+01 tolerance-prompt-line.
+  02 filler pic X(48) value 'Convergence tolerance (blank = default .00100):'.
+  02 filler pic X value space.
+01 max-iter-prompt-line.
+  02 filler pic X(40) value 'Max iterations (blank = default 1000):'.
+  02 filler pic X value space.
+01 imaginary-prompt-line.
+  02 filler pic X(56) value 'Report negative input as imaginary? (Y/N, blank = N):'.
+  02 filler pic X value space.
 01 prompt-line.
   02 filler pic X(29) value 'Enter a number (q to quit):'.
   02 filler pic X value space.
@@ -30,8 +66,19 @@ working-storage section.
   02 filler pic X value space.
   02 inv-z  pic -(11)9.9(6).
   02 filler pic X(15) value '  Invalid Input'.
+01 imaginary-line.
+  02 filler pic X value space.
+  02 img-z  pic -(11)9.9(6).
+  02 filler pic X(3) value spaces.
+  02 filler pic X(11) value 'Imaginary: '.
+  02 img-y  pic Z(11)9.9(6).
+  02 filler pic X(2) value ' i'.
+01 oversize-line.
+  02 filler pic X value space.
+  02 ovr-z  pic -(13)9.9(8).
+  02 filler pic X(17) value '  Input Too Large'.
 01 abort-line.
-   02 abo-z pic Z(11)9.9(6).
+   02 abo-z pic -(11)9.9(6).
    02 filler pic X(38) value '  Attempt Aborted, too many iterations'.
 01 print-line.
   02 filler pic X(7) value 'Input: '.
@@ -39,28 +86,96 @@ working-storage section.
   02 filler pic X(3) value spaces.
   02 filler pic X(13) value 'Square Root: '.
   02 pri-y  pic Z(11)9.9(6).
+01 summary-line.
+  02 filler pic X(11) value 'Processed: '.
+  02 sum-processed pic Z(8)9.
+  02 filler pic X(3) value spaces.
+  02 filler pic X(9) value 'Aborted: '.
+  02 sum-aborted   pic Z(8)9.
+  02 filler pic X(3) value spaces.
+  02 filler pic X(5) value 'Min: '.
+  02 sum-min       pic -(11)9.9(6).
+  02 filler pic X(3) value spaces.
+  02 filler pic X(5) value 'Max: '.
+  02 sum-max       pic -(11)9.9(6).
 
 *> A program that uses Babylonian estimation to calculate square roots.
 procedure division.
   open output standard-output.
+  *> Keep a running daily results file instead of losing the output
+  *> when the session ends - create it on the first run of the day
+  *> and append to it on every run after that.
+  open extend results-file.
+  if results-file-status is equal to '35'
+    open output results-file
+  end-if.
+  open extend exception-log-file.
+  if exception-log-status is equal to '35'
+    open output exception-log-file
+  end-if.
   *> Program intro
   write out-line from title-line after advancing 0 lines.
   write out-line from under-line after advancing 1 line.
 
+  write out-line from tolerance-prompt-line after advancing 1 line.
+  accept setting-entry.
+  if setting-entry is not equal to spaces
+    compute csp-tolerance = function numval(setting-entry)
+  end-if.
+
+  write out-line from max-iter-prompt-line after advancing 1 line.
+  accept setting-entry.
+  if setting-entry is not equal to spaces
+    compute csp-max-iter = function numval(setting-entry)
+  end-if.
+
+  write out-line from imaginary-prompt-line after advancing 1 line.
+  accept setting-entry.
+  if setting-entry is equal to 'Y' or setting-entry is equal to 'y'
+    move 'Y' to csp-imaginary-mode
+  end-if.
+
   *> Run the program until the user quits
   perform until flag is equal 1
     write out-line from prompt-line after advancing 1 line
-    accept z
+    accept raw-entry
+    *> Catch anything too big for z's picture before it gets used,
+    *> rather than letting it truncate silently and compute a
+    *> confidently wrong answer.
+    if function abs(raw-entry) is greater than max-safe-value
+    then
+      move raw-entry to ovr-z
+      write out-line from oversize-line after advancing 1 line
+      write exc-line from oversize-line
+    else
+      move raw-entry to z
     *> Only compute when a positive natural number is entered
     if z is greater than 0
     then
-      *> Get the first approximation
-      divide 2 into z giving x rounded
-      
-      *> Calculate to the 1000th element in the series
+      *> Track this run for the end-of-batch summary
+      add 1 to count-processed
+      if first-reading is equal to 'Y'
+        move z to min-input
+        move z to max-input
+        move 'N' to first-reading
+      else
+        if z is less than min-input
+          move z to min-input
+        end-if
+        if z is greater than max-input
+          move z to max-input
+        end-if
+      end-if
+
+      *> Get the first approximation - seeding with the intrinsic SQRT
+      *> estimate instead of a plain halving gets the Newton loop much
+      *> closer to the answer up front, so fewer passes are needed.
+      compute x rounded = function sqrt(z)
+
+      *> Calculate to the configured element in the series
       *> If it still isn't close enough to the desired precision, quit
       perform varying k from 1 by 1
-        until k is greater than 1000
+        until k is greater than csp-max-iter
         *> Get the next approximation
         compute y rounded = 0.5 * (x + z / x)
         subtract x from y giving temp
@@ -71,32 +186,95 @@ procedure division.
         end-if
 
         *> If it is precise enough, provide the output and quit, otherwise continue
-        if temp/(y+x) is greater than diff
+        if temp/(y+x) is greater than csp-tolerance
         then
           move y to x
         else
           move z to pri-z
           move y to pri-y
           write out-line from print-line after advancing 1 line
+          write res-line from print-line
           exit perform
         end-if
       end-perform
 
       *> If it still isn't close enough to the desired precision, quit
-      if k is greater than 1000
+      if k is greater than csp-max-iter
       then
+        add 1 to count-aborted
         move z to abo-z
         write out-line from abort-line after advancing 1 line
+        write exc-line from abort-line
       end-if
 
     else if z is equal 0
       display 'Quitting'
+      move count-processed to sum-processed
+      move count-aborted to sum-aborted
+      move min-input to sum-min
+      move max-input to sum-max
+      write out-line from summary-line after advancing 1 line
       move 1 to flag
 
+    else if csp-imaginary-mode is equal to 'Y'
+      *> Reactance work wants the magnitude of a negative reading
+      *> reported as imaginary rather than rejected outright - seed
+      *> and iterate the same Newton loop on the magnitude instead.
+      *> Still a genuine computed reading, so it counts toward the
+      *> end-of-run summary the same way the positive branch does.
+      add 1 to count-processed
+      if first-reading is equal to 'Y'
+        move z to min-input
+        move z to max-input
+        move 'N' to first-reading
+      else
+        if z is less than min-input
+          move z to min-input
+        end-if
+        if z is greater than max-input
+          move z to max-input
+        end-if
+      end-if
+      compute abs-z = function abs(z)
+      compute x rounded = function sqrt(abs-z)
+      perform varying k from 1 by 1
+        until k is greater than csp-max-iter
+        compute y rounded = 0.5 * (x + abs-z / x)
+        subtract x from y giving temp
+        if temp is less than 0
+        then
+          compute temp = -temp
+        end-if
+        if temp/(y+x) is greater than csp-tolerance
+        then
+          move y to x
+        else
+          exit perform
+        end-if
+      end-perform
+
+      *> If it still isn't close enough to the desired precision, quit
+      if k is greater than csp-max-iter
+      then
+        add 1 to count-aborted
+        move z to abo-z
+        write out-line from abort-line after advancing 1 line
+        write exc-line from abort-line
+      else
+        move z to img-z
+        move y to img-y
+        write out-line from imaginary-line after advancing 1 line
+        write res-line from imaginary-line
+      end-if
     else
       move z to inv-z
       write out-line from invalid-line after advancing 1 line
+      write exc-line from invalid-line
+    end-if
+    end-if
     end-if
   end-perform.
   close standard-output.
+  close results-file.
+  close exception-log-file.
 stop run.
