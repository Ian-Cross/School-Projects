@@ -0,0 +1,62 @@
+identification division.
+program-id. histLookup.
+
+environment division.
+input-output section.
+file-control.
+  select standard-output assign to display.
+  select history-file assign to "history-file.dat"
+      organization indexed
+      access mode dynamic
+      record key is hist-key
+      file status history-file-status.
+
+data division.
+file section.
+fd standard-output.
+  01 out-line picture X(100).
+fd history-file.
+  copy historyRec.
+
+working-storage section.
+77 history-file-status pic xx value '00'.
+01 id-prompt-line.
+  02 filler pic X(19) value 'Reading ID to find:'.
+  02 filler pic X value space.
+01 date-prompt-line.
+  02 filler pic X(31) value 'Date to find (yyyymmdd):'.
+  02 filler pic X value space.
+01 found-line.
+  02 filler pic X(7) value 'Input: '.
+  02 fnd-z  pic -(11)9.9(6).
+  02 filler pic X(3) value spaces.
+  02 filler pic X(13) value 'Square Root: '.
+  02 fnd-y  pic Z(11)9.9(6).
+01 not-found-line.
+  02 filler pic X(33) value 'No history found for that ID/date'.
+
+*> Looks up a single prior reading by ID and date from history-file.dat.
+procedure division.
+  open output standard-output.
+  open input history-file.
+  if history-file-status is not equal to '00'
+    display 'Unable to open history-file.dat'
+  else
+    write out-line from id-prompt-line after advancing 0 lines
+    accept hist-id
+    write out-line from date-prompt-line after advancing 1 line
+    accept hist-date
+
+    read history-file key is hist-key
+      invalid key
+        write out-line from not-found-line after advancing 1 line
+      not invalid key
+        move hist-value to fnd-z
+        move hist-result to fnd-y
+        write out-line from found-line after advancing 1 line
+    end-read
+
+    close history-file
+  end-if.
+  close standard-output.
+stop run.
